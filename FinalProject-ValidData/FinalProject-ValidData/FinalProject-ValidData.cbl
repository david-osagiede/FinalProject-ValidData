@@ -24,6 +24,42 @@
            select error-file
                 assign to '../../../data/error-report.out'
                 organization is line sequential.
+      *
+           select optional store-master-file
+                assign to '../../../data/store-master.dat'
+                organization is line sequential.
+           select valid-csv-file
+                assign to '../../../data/valid.csv'
+                organization is line sequential.
+      *
+           select invalid-csv-file
+                assign to '../../../data/invalid.csv'
+                organization is line sequential.
+      *
+      *holds the last record number processed plus the running
+      *valid/invalid totals at that point, so a job that abends
+      *partway through project6.dat can pick back up instead of
+      *re-reading the whole file and double-counting downstream.
+           select optional checkpoint-file
+                assign to '../../../data/checkpoint.dat'
+                organization is line sequential.
+      *
+      *the record/amount control totals the upstream POS extract
+      *supplies for project6.dat, compared against what this run
+      *actually read so a truncated transmission is caught instead
+      *of just reporting whatever counts happened to come through.
+           select optional control-file
+                assign to '../../../data/project6.ctl'
+                organization is line sequential.
+      *
+      *an append-only audit trail of every run - date/time, the
+      *input file processed, and the resulting counts - so a
+      *question like "how many invalid records did the run on a
+      *given day produce" can be answered without anyone having
+      *separately saved that day's error-report.out.
+           select optional run-log-file
+                assign to '../../../data/run-history.log'
+                organization is line sequential.
        data division.
        file section.
               fd input-file
@@ -32,7 +68,10 @@
       *records for the invalid, valid, error report output files
        01 emp-record.
          05 emp-transac-code             pic x.
-         05 emp-transac-amount           pic 9(5)V99.
+      *signed so a void/reversal ('V') can carry a negative amount;
+      *a plain unsigned digit string on the wire still reads as
+      *positive, so existing S/R/L data is unaffected.
+         05 emp-transac-amount           pic s9(5)V99.
          05 emp-payment-type             pic xx.
          05 emp-store-number             pic 99.
          05 emp-invoice-number.
@@ -51,46 +90,113 @@
       *
        01 val-valid-line.
          05 val-transac-code             pic x.
-         05 val-transac-amount           pic 9(5)V99.
+         05 val-transac-amount           pic s9(5)V99.
          05 val-payment-type             pic xx.
          05 val-store-number             pic 99.
          05 val-invoice-number           pic x(9).
          05 val-sku-code                 pic x(15).
       *
        fd invalid-file
-           record contains 36 characters
+           record contains 337 characters
            data record is ws-invalid-line.
       *
+      *the first 36 bytes stay a mirror of the raw record so the
+      *fixed positions downstream tools already rely on don't move;
+      *the error reason(s) for the record are appended after that so
+      *invalid.out can be filtered/sorted by failure reason directly.
        01 inv-invalid-line.
-         05 inv-transac-code             pic x.
-         05 inv-transac-amount           pic 9(5)V99.
-         05 inv-payment-type             pic xx.
-         05 inv-store-number             pic 99.
-         05 inv-invoice-number           pic x(9).
-         05 inv-sku-code                 pic x(15).
-      *  
+         05 inv-detail-fields.
+           10 inv-transac-code           pic x.
+           10 inv-transac-amount         pic s9(5)V99.
+           10 inv-payment-type           pic xx.
+           10 inv-store-number           pic 99.
+           10 inv-invoice-number         pic x(9).
+           10 inv-sku-code               pic x(15).
+         05 filler                       pic x
+             value space.
+      *sized for up to ws-max-errors reasons, "; "-joined, at their
+      *longest observed text (see ws-errors-tbl sizing note).
+         05 inv-error-reasons            pic x(300).
+      *
+      *comma-delimited mirrors of valid-file/invalid-file, written
+      *alongside the fixed-width versions so a day's records can be
+      *opened directly in a spreadsheet without re-parsing columns.
+       fd valid-csv-file
+           record contains 80 characters
+           data record is csv-valid-line.
+      *
+       01 csv-valid-line                  pic x(80).
+      *
+       fd invalid-csv-file
+           record contains 80 characters
+           data record is csv-invalid-line.
+      *
+       01 csv-invalid-line                pic x(80).
+      *
        fd error-file
-           record contains 339 characters
+           record contains 519 characters
            data record is ws-error-line.
       *
-       01 error-line pic x(339).
+       01 error-line pic x(519).
+      *
+      *record for the store master file - one entry per open store,
+      *maintained by operations so store numbers can be added or
+      *retired without a program change.
+       fd store-master-file
+           record contains 4 characters
+           data record is store-master-record.
+      *
+       01 store-master-record.
+         05 sm-store-number              pic 99.
+         05 sm-store-prefix              pic xx.
+      *
+       fd checkpoint-file
+           record contains 21 characters
+           data record is checkpoint-record.
+      *
+       01 checkpoint-record.
+         05 cp-last-record-number        pic 9(7).
+         05 cp-total-valid                pic 9(7).
+         05 cp-total-invalid              pic 9(7).
+      *
+       fd control-file
+           record contains 16 characters
+           data record is control-record.
+      *
+       01 control-record.
+         05 ctl-record-count             pic 9(7).
+         05 ctl-amount-total             pic s9(7)v99.
+      *
+       fd run-log-file
+           record contains 160 characters
+           data record is run-log-line.
+      *
+       01 run-log-line                   pic x(160).
       *
        working-storage section.
        01 ws-error-line.
          05 ws-transac-code              pic x.
-         05 ws-transac-amount            pic 9(5)V99.
+         05 ws-transac-amount            pic s9(5)V99.
          05 ws-payment-type              pic xx.
          05 ws-store-number              pic 99.
          05 ws-invoice-number            pic x(9).
          05 ws-sku-code                  pic x(15).
          05 filler                       pic x(3)
              value spaces.
-         05 ws-errors-out                pic x(300).
+         05 ws-errors-out                pic x(480).
+      *sized with headroom above the edits in 200-process-input
+      *today (10 independent failure categories can fire at once,
+      *once mutually exclusive pairs like the void-sign checks and
+      *the XY/XX invoice checks are accounted for) so a future edit
+      *does not silently run past the last occurrence.
        01 ws-errors-tbl.
-         05 ws-errors                    pic x(30) occurs 10 times.
-         05 filler                       pic x(39)
-             value spaces.
-       
+         05 ws-errors                    pic x(30) occurs 16 times.
+      *
+       01 ws-error-ctl.
+         05 ws-max-errors                pic 9(2)
+             value 16.
+         05 ws-new-error-text            pic x(30).
+
       *records used for errors, variables calculations & detail lines
       * 
        01 ws-flags.
@@ -98,6 +204,206 @@
              value space.
          05 ws-error-flag                pic x
              value space.
+         05 ws-store-eof-flag            pic x
+             value space.
+         05 ws-store-found-flag          pic x
+             value space.
+         05 ws-checkpoint-eof-flag       pic x
+             value space.
+         05 ws-restart-flag              pic x
+             value space.
+           88 restart-mode-active        value "Y".
+         05 ws-dup-found-flag            pic x
+             value space.
+         05 ws-control-eof-flag          pic x
+             value space.
+         05 ws-control-found-flag        pic x
+             value space.
+           88 control-totals-available   value "Y".
+         05 ws-store-overflow-flag       pic x
+             value space.
+           88 store-master-overflowed    value "Y".
+         05 ws-dup-overflow-flag         pic x
+             value space.
+           88 dup-table-overflowed       value "Y".
+      *
+      *the expected record count/amount from the POS extract's
+      *control record, and the actual running amount total built up
+      *as this run reads project6.dat, compared at 600-total-amounts.
+       01 ws-control-totals.
+         05 ws-ctl-expected-recs         pic 9(7)
+             value 0.
+         05 ws-ctl-expected-amount       pic s9(7)v99
+             value 0.
+         05 ws-actual-amount-total       pic s9(7)v99
+             value 0.
+      *
+      *scratch fields used to build a run-history line - not part
+      *of the printed record itself.
+       01 ws-run-log-scratch.
+         05 ws-rl-current-datetime       pic x(21).
+         05 ws-rl-datetime-flds redefines
+             ws-rl-current-datetime.
+           10 ws-rl-yyyy                 pic 9(4).
+           10 ws-rl-mm                   pic 9(2).
+           10 ws-rl-dd                   pic 9(2).
+           10 ws-rl-hh                   pic 9(2).
+           10 ws-rl-mi                   pic 9(2).
+           10 ws-rl-ss                   pic 9(2).
+           10 filler                     pic x(7).
+         05 ws-rl-input-filename         pic x(20)
+             value "project6.dat".
+      *builds one line of the run-history audit log, appended to
+      *run-log-file at the end of every execution.
+       01 ws-run-log-line.
+         05 filler                       pic x(12)
+             value "Run date: ".
+         05 rl-run-date                  pic x(10).
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(10)
+             value "Time: ".
+         05 rl-run-time                  pic x(8).
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(12)
+             value "Input file: ".
+         05 rl-input-file                pic x(20).
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(8)
+             value "Valid: ".
+         05 rl-valid                     pic Z(6)9.
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(10)
+             value "Invalid: ".
+         05 rl-invalid                   pic Z(6)9.
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(8)
+             value "Total: ".
+         05 rl-total                     pic Z(6)9.
+         05 filler                       pic x(20)
+             value spaces.
+      *
+      *invoice numbers seen so far this run, so a duplicate upload
+      *or a double-keyed invoice is caught instead of sailing
+      *through as two independently valid records.
+       01 ws-dup-check-tbl.
+         05 ws-dup-count                 pic 9(5)
+             value 0.
+         05 ws-seen-invoice occurs 1 to 9999 times
+             depending on ws-dup-count
+             indexed by ws-dup-idx
+             pic x(9).
+      *
+      *record-counting and checkpoint controls for restart support;
+      *a checkpoint record is written every ws-checkpoint-interval
+      *records so a rerun after an abend can skip what is already
+      *in valid.out/invalid.out instead of starting over.
+       01 ws-checkpoint-ctl.
+         05 ws-checkpoint-interval        pic 9(3)
+             value 100.
+         05 ws-record-number              pic 9(7)
+             value 0.
+         05 ws-restart-record-number      pic 9(7)
+             value 0.
+      *
+      *working fields for building the comma-delimited csv line
+      *from the raw record - built fresh for each record.
+       01 ws-csv-ctl.
+         05 ws-csv-line                   pic x(80).
+         05 ws-csv-amount-edit            pic -(7)9.99.
+         05 ws-csv-ptr                    pic 9(3).
+      *
+      *store master loaded into a table at start-up so the store
+      *number edit (and the invoice prefix cross-check) can be
+      *maintained by adding/removing store master records instead
+      *of a program change.
+      *sized to the full range ws-store-num (pic 99) can hold, so the
+      *table itself is never the reason a valid store gets dropped.
+       01 ws-store-master-tbl.
+         05 ws-store-count               pic 9(3)
+             value 0.
+         05 ws-store-entry occurs 1 to 99 times
+             depending on ws-store-count
+             indexed by ws-store-idx.
+           10 ws-store-num               pic 99.
+           10 ws-store-prefix            pic xx.
+         05 ws-expected-prefix           pic xx
+             value spaces.
+      *
+      *dollar/record-count breakdown by store number and transaction
+      *code (S/R/L), built up as valid records are written and
+      *printed on the error report by 650-store-code-summary.
+       01 ws-store-summary-tbl.
+         05 ws-sum-entry occurs 1 to 99 times
+             depending on ws-store-count
+             indexed by ws-sum-idx.
+           10 ws-sum-store-num          pic 99.
+           10 ws-sum-code-entry occurs 4 times
+               indexed by ws-sum-code-idx.
+             15 ws-sum-code             pic x.
+             15 ws-sum-count            pic 9(5)
+                 value 0.
+      *signed so voided/reversed amounts net against the store's
+      *other sales instead of being forced positive.
+             15 ws-sum-amount           pic s9(7)v99
+                 value 0.
+      *
+       01 ws-summary-line.
+         05 filler                       pic x(8)
+             value "Store:  ".
+         05 sl-store-number              pic 99.
+         05 filler                       pic x(4)
+             value spaces.
+         05 filler                       pic x(6)
+             value "Code: ".
+         05 sl-transac-code              pic x.
+         05 filler                       pic x(4)
+             value spaces.
+         05 filler                       pic x(15)
+             value "Record count: ".
+         05 sl-count                     pic ZZ,ZZ9.
+         05 filler                       pic x(4)
+             value spaces.
+         05 filler                       pic x(14)
+             value "Total amount: ".
+         05 sl-amount                    pic Z,ZZZ,ZZ9.99-.
+         05 filler                       pic x(253)
+             value spaces.
+      *
+      *reports whether the records/amount this run actually read
+      *out of project6.dat match the control totals the upstream
+      *POS extract supplied, so a truncated file is caught instead
+      *of being silently reported as a complete one.
+       01 ws-balance-line.
+         05 filler                       pic x(19)
+             value "Control Balancing: ".
+         05 bl-status                    pic x(15).
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(15)
+             value "Expected recs: ".
+         05 bl-expected-recs             pic Z,ZZZ,ZZ9.
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(13)
+             value "Actual recs: ".
+         05 bl-actual-recs               pic Z,ZZZ,ZZ9.
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(17)
+             value "Expected amount: ".
+         05 bl-expected-amount           pic Z,ZZZ,ZZ9.99-.
+         05 filler                       pic x(2)
+             value spaces.
+         05 filler                       pic x(15)
+             value "Actual amount: ".
+         05 bl-actual-amount             pic Z,ZZZ,ZZ9.99-.
+         05 filler                       pic x(188)
+             value spaces.
       *
        01 ws-boolean-cnst.
          05 ws-true-cnst                 pic x
@@ -107,63 +413,287 @@
       *
        01 calculate-lines.
          05 invoice-split-num            pic 9(6).
-       
+
          05 error-sum                    pic 9(2).
-         05 ws-total-valid               pic 9(3)
+         05 ws-err-idx                   pic 9(2).
+         05 ws-err-str-ptr               pic 9(3).
+         05 ws-err-overflow-flag         pic x
+             value space.
+         05 ws-total-valid               pic 9(7)
              value 0.
-         05 ws-total-invalid             pic 9(3)
+         05 ws-total-invalid             pic 9(7)
              value 0.
       *
        01 ws-heading.
-         05 filler                       pic x(15) 
+         05 filler                       pic x(15)
              value "Raw Input Data:".
          05 filler                       pic x(24)
              value spaces.
-         05 filler                       pic x(14)                  
+         05 filler                       pic x(14)
              value "Error Message:".
          05 filler                       pic x(286)
              value spaces.
+      *written once, up front, if the store master file has more
+      *rows than ws-store-master-tbl can hold, so a silently
+      *truncated store list shows up on the report instead of just
+      *failing transactions for stores that were never loaded.
+       01 ws-store-overflow-msg.
+         05 filler                       pic x(45)
+             value "WARNING - store master file exceeds the".
+         05 filler                       pic x(55)
+             value "99-store table capacity; extra stores not loaded.".
+         05 filler                       pic x(201)
+             value spaces.
+      *written the first time a run's unique invoice count passes
+      *ws-seen-invoice's 9999-entry cap, so duplicate detection
+      *going dark for the rest of the file shows up on the report
+      *instead of just quietly stopping.
+       01 ws-dup-overflow-msg.
+         05 filler                       pic x(45)
+             value "WARNING - unique invoice count exceeds the".
+         05 filler                       pic x(55)
+             value "9999-entry duplicate table; dup checks incomplete.".
+         05 filler                       pic x(200)
+             value spaces.
       *
        01 ws-error-totals.
          05 ws-valid-recs                pic x(20)
              value "Total valid records: ".
-         05 ws-valid-total               pic ZZ9.
+         05 ws-valid-total               pic Z(6)9.
          05 filler                       pic x(3)
              value spaces.
          05 ws-valid-recs                pic x(22)                  
              value "Total invalid records: ".
-         05 ws-invalid-total             pic ZZ9.
+         05 ws-invalid-total             pic Z(6)9.
          05 filler                       pic x(3)
              value spaces.
          05 ws-total-recs                pic x(14)                  
              value "Total records: ".
-         05 ws-total                     pic ZZ9.
-         05 filler                       pic x(268)
+         05 ws-total                     pic Z(6)9.
+         05 filler                       pic x(253)
              value spaces.
       *
        procedure division.
        000-main.
-      *  performs & processes input file that leads to the 
+      *  performs & processes input file that leads to the
       *  valid, invalid & error report files
-           open input input-file,
-             output valid-file, invalid-file, error-file.
-           move spaces to error-line.
-      * writes heading for the raw input data & error message 
-           write error-line from ws-heading before advancing 2 lines.
-      *      
+           perform 050-load-store-master.
+           perform 045-load-checkpoint.
+           perform 048-load-control-totals.
+      *
+           open input input-file.
+           if restart-mode-active
+               open extend valid-file, invalid-file, error-file,
+                 valid-csv-file, invalid-csv-file
+           else
+               open output valid-file, invalid-file, error-file,
+                 valid-csv-file, invalid-csv-file
+               move spaces to error-line
+      * writes heading for the raw input data & error message
+               write error-line from ws-heading
+                 before advancing 2 lines
+           end-if.
+           if store-master-overflowed
+               move spaces to error-line
+               write error-line from ws-store-overflow-msg
+                 before advancing 1 lines
+           end-if.
+      *
            read input-file
                at end
-                   move "y" to ws-eof-flag.
+                   move "y" to ws-eof-flag
+               not at end
+                   add 1 to ws-record-number
+           end-read.
+           if restart-mode-active
+               perform 047-skip-to-checkpoint
+           end-if.
            perform 100-process-summary until ws-eof-flag = "y".
-      * 
+      *
            perform 600-total-amounts
            close input-file,
-             valid-file, invalid-file, error-file.
-      *      
+             valid-file, invalid-file, error-file,
+             valid-csv-file, invalid-csv-file.
+           perform 750-clear-checkpoint.
+           perform 760-write-run-log.
+      *
            display "Press enter to continue".
            accept return-code.
            goback.
            stop run.
+      *loads the last checkpoint (if any) so a rerun after an abend
+      *can resume instead of reprocessing project6.dat from record
+      *one; a missing/empty checkpoint file leaves restart mode off.
+       045-load-checkpoint.
+           move space to ws-checkpoint-eof-flag.
+           open input checkpoint-file.
+           perform until ws-checkpoint-eof-flag = "y"
+               read checkpoint-file
+                   at end
+                       move "y" to ws-checkpoint-eof-flag
+                   not at end
+                       move cp-last-record-number
+                                       to ws-restart-record-number
+                       move cp-total-valid    to ws-total-valid
+                       move cp-total-invalid  to ws-total-invalid
+               end-read
+           end-perform.
+           close checkpoint-file.
+           if ws-restart-record-number > 0
+               move "Y" to ws-restart-flag
+           end-if.
+      *loads the record/amount control totals supplied by the
+      *upstream POS extract for this input file, if any; a missing
+      *control file just leaves the balancing step skipped.
+       048-load-control-totals.
+           move space to ws-control-eof-flag.
+           open input control-file.
+           perform until ws-control-eof-flag = "y"
+               read control-file
+                   at end
+                       move "y" to ws-control-eof-flag
+                   not at end
+                       move "Y" to ws-control-found-flag
+                       move ctl-record-count
+                                       to ws-ctl-expected-recs
+                       move ctl-amount-total
+                                       to ws-ctl-expected-amount
+               end-read
+           end-perform.
+           close control-file.
+      *re-edits one already-captured record so the accumulators that
+      *are not themselves persisted in the checkpoint record - the
+      *amount-balancing total, the duplicate-invoice table, and the
+      *per-store/code dollar summary - come out the same as if this
+      *run had processed the file from record one, without writing
+      *that record to valid.out/invalid.out/error.out a second time.
+       046-replay-record.
+           perform 200-process-input.
+           if ws-error-flag = ws-false-cnst
+               perform 310-accumulate-store-summary
+           end-if.
+           if emp-transac-amount is numeric
+               add emp-transac-amount to ws-actual-amount-total
+           end-if.
+      *reads forward past the records already captured in
+      *valid.out/invalid.out by the run this one is resuming, so
+      *they are not reprocessed and double-counted, replaying each
+      *one (including the record already buffered by 000-main's
+      *initial read) to rebuild the in-memory accumulators above.
+      *the buffered record left behind is the first one not yet
+      *captured by the run being resumed, ready for normal
+      *processing by 100-process-summary.
+       047-skip-to-checkpoint.
+           if ws-eof-flag not = "y"
+               perform 046-replay-record
+           end-if.
+           perform until ws-record-number >= ws-restart-record-number
+             or ws-eof-flag = "y"
+               read input-file
+                   at end
+                       move "y" to ws-eof-flag
+                   not at end
+                       add 1 to ws-record-number
+                       perform 046-replay-record
+               end-read
+           end-perform.
+           if ws-eof-flag not = "y"
+               read input-file
+                   at end
+                       move "y" to ws-eof-flag
+                   not at end
+                       add 1 to ws-record-number
+               end-read
+           end-if.
+      *writes the current record number and running totals to the
+      *checkpoint file; overwrites the prior checkpoint since only
+      *the most recent one is needed for a restart.
+       700-write-checkpoint.
+           move ws-record-number         to cp-last-record-number.
+           move ws-total-valid           to cp-total-valid.
+           move ws-total-invalid         to cp-total-invalid.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+      *clears the checkpoint once the file has been processed to
+      *completion, so the next run starts at record one instead of
+      *being treated as a restart of a finished job.
+       750-clear-checkpoint.
+           move 0 to cp-last-record-number.
+           move 0 to cp-total-valid.
+           move 0 to cp-total-invalid.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+      *appends one line to the run-history audit log with the run's
+      *date/time, the input file processed, and the resulting
+      *counts, so past runs can be answered for without anyone
+      *having separately archived that day's error-report.out.
+       760-write-run-log.
+           move function current-date to ws-rl-current-datetime.
+           move spaces to ws-run-log-line.
+           string
+               ws-rl-yyyy delimited by size
+               "-" delimited by size
+               ws-rl-mm delimited by size
+               "-" delimited by size
+               ws-rl-dd delimited by size
+               into rl-run-date
+           end-string.
+           string
+               ws-rl-hh delimited by size
+               ":" delimited by size
+               ws-rl-mi delimited by size
+               ":" delimited by size
+               ws-rl-ss delimited by size
+               into rl-run-time
+           end-string.
+           move ws-rl-input-filename  to rl-input-file.
+           move ws-total-valid        to rl-valid.
+           move ws-total-invalid      to rl-invalid.
+           move ws-total              to rl-total.
+           open extend run-log-file.
+           write run-log-line from ws-run-log-line.
+           close run-log-file.
+      *loads the store master file into a table once at start-up;
+      *if the store master is missing or empty every transaction
+      *fails the store number edit instead of being let through.
+       050-load-store-master.
+           move space to ws-store-eof-flag.
+           open input store-master-file.
+           perform until ws-store-eof-flag = "y"
+               read store-master-file
+                   at end
+                       move "y" to ws-store-eof-flag
+                   not at end
+                       if ws-store-count < 99
+                           add 1 to ws-store-count
+                           move sm-store-number
+                                    to ws-store-num(ws-store-count)
+                           move sm-store-prefix
+                                    to ws-store-prefix(ws-store-count)
+                       else
+      *the store master has more rows than the table can hold;
+      *flagged here and reported once error-file is open, rather
+      *than silently dropping the extra stores from the edit.
+                           move ws-true-cnst to ws-store-overflow-flag
+                       end-if
+               end-read
+           end-perform.
+           close store-master-file.
+           perform 060-init-store-summary.
+      *sets up one dollar/count summary bucket per store number per
+      *transaction code, keyed off the same store master table.
+       060-init-store-summary.
+           perform varying ws-sum-idx from 1 by 1
+             until ws-sum-idx > ws-store-count
+               move ws-store-num(ws-sum-idx)
+                                     to ws-sum-store-num(ws-sum-idx)
+               move "S" to ws-sum-code(ws-sum-idx 1)
+               move "R" to ws-sum-code(ws-sum-idx 2)
+               move "L" to ws-sum-code(ws-sum-idx 3)
+               move "V" to ws-sum-code(ws-sum-idx 4)
+           end-perform.
       *performs the paragraphs that allow for validation of data
        100-process-summary.
            move ws-false-cnst to ws-error-flag.
@@ -178,63 +708,111 @@
                perform 300-valid-data
                add 1 to ws-total-valid giving ws-total-valid
            end-if.
+      *running total of every record's amount, valid or invalid,
+      *for balancing against the POS extract's control total.
+           if emp-transac-amount is numeric
+               add emp-transac-amount to ws-actual-amount-total
+           end-if.
+           if function mod(ws-record-number ws-checkpoint-interval)
+             = 0
+               perform 700-write-checkpoint
+           end-if.
            read input-file
                at end
-                   move "y" to ws-eof-flag.
+                   move "y" to ws-eof-flag
+               not at end
+                   add 1 to ws-record-number
+           end-read.
       * validation for errors processed
        200-process-input.
-           
+
                move ws-false-cnst     to ws-error-flag.
                move spaces            to ws-errors-tbl.
+               move 0                 to error-sum.
       *payment is 'CA', 'CR', 'DB'
            if not (emp-payment-type = 'CA' or 'CR' or 'DB') then
       *
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
-               move "Payment Invalid" to ws-errors(error-sum)
+               move "Payment Invalid" to ws-new-error-text
+               perform 210-record-error
            end-if.
-      *transcation amount must be 'S', 'R', 'L'
-           if not (emp-transac-code = 'S' or 'R' OR 'L') then
+      *transcation amount must be 'S', 'R', 'L', or 'V' (void/reversal)
+           if not (emp-transac-code = 'S' or 'R' or 'L' or 'V') then
       *
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "transaction code wrong"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
+           end-if.
+      *a void/reversal must carry a negative amount, and a normal
+      *sale/return/layaway must not - this is what lets a void net
+      *against the store's other totals instead of just vanishing.
+      *skipped when the amount isn't numeric, since that is caught
+      *on its own below and a numeric comparison against garbage
+      *data would just add a misleading extra reason alongside it.
+           if emp-transac-amount is numeric and emp-transac-code
+             = 'V' and emp-transac-amount not < 0 then
+               move "void amount must be negative"
+                                      to ws-new-error-text
+               perform 210-record-error
            end-if.
-      * if the store number is not as intended (1,2,3,4,5,12)
-           if not (emp-store-number = 1 or 2 or 3 or 4 or 5 or 12) then
+           if emp-transac-amount is numeric and emp-transac-code
+             not = 'V' and emp-transac-amount < 0 then
+               move "amount must not be negative"
+                                      to ws-new-error-text
+               perform 210-record-error
+           end-if.
+      * if the store number is not one of the open stores on the
+      * store master file
+           move space to ws-store-found-flag.
+           move spaces to ws-expected-prefix.
+           perform varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count
+               if emp-store-number = ws-store-num(ws-store-idx)
+                   move "Y" to ws-store-found-flag
+                   move ws-store-prefix(ws-store-idx)
+                                      to ws-expected-prefix
+                   set ws-store-idx to ws-store-count
+               end-if
+           end-perform.
+           if ws-store-found-flag not = "Y" then
       *
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "wrong store number"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
            end-if.
       *if records dont have a dash ‘-‘ in position 3 of invoice number
       *    if not emp-inv-num-hyphen = '-' then
            if not input-inv-num-is-hyphen then
       *
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "invoice needs a dash - "
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
            end-if.
       *check if Invoice Number XX/XY is A or B or C or D or E
-           if not ((emp-inv-num-pfx-char1 equals 'A' or 'B' or 'C' or
+           if not ((emp-inv-num-pfx-char1 = 'A' or 'B' or 'C' or
              'D' or 'E')  AND
-             (emp-inv-num-pfx-char2 equals 'A' or 'B' or 'C' or 'D' or
+             (emp-inv-num-pfx-char2 = 'A' or 'B' or 'C' or 'D' or
              'E')) then
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
-               move "Invoice XY Invalid" to ws-errors(error-sum)
+               move "Invoice XY Invalid" to ws-new-error-text
+               perform 210-record-error
            end-if.
       *
       *if invoice number pfx char 1 2 is not a 'AA' 'BB' 'CC' 'DD' 'EE'
-           if (emp-inv-num-pfx-char-1-2 equals 'AA' or 'BB' or 'CC' or
+           if (emp-inv-num-pfx-char-1-2 = 'AA' or 'BB' or 'CC' or
              'DD' or 'EE') then
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "Invoice XX Invalid"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
+           end-if.
+      *
+      *the prefix letter(s) on the invoice must belong to the store
+      *that issued it, per the store master file; skipped when the
+      *store number itself already failed the edit above, since
+      *ws-expected-prefix is meaningless in that case.
+           if ws-store-found-flag = "Y" and
+             emp-inv-num-pfx-char-1-2 not = ws-expected-prefix then
+               move "invoice prefix wrong for store"
+                                      to ws-new-error-text
+               perform 210-record-error
            end-if.
       *
 
@@ -242,36 +820,174 @@
       * if invoice not between 900000 - 100000
            if not invoice-split-num >= 100000 and <= 900000 then
       *
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "invalid invoice too high/low"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
+           end-if.
+      *checks whether this invoice number has already come through
+      *earlier in this run; a duplicate means a double-keyed or
+      *duplicated POS upload that should not reach valid-file twice.
+           move space to ws-dup-found-flag.
+           perform varying ws-dup-idx from 1 by 1
+             until ws-dup-idx > ws-dup-count
+               if emp-invoice-number = ws-seen-invoice(ws-dup-idx)
+                   move "Y" to ws-dup-found-flag
+                   set ws-dup-idx to ws-dup-count
+               end-if
+           end-perform.
+           if ws-dup-found-flag = "Y" then
+               move "duplicate invoice number"
+                                      to ws-new-error-text
+               perform 210-record-error
+           else
+               if ws-dup-count < 9999
+                   add 1 to ws-dup-count
+                   move emp-invoice-number
+                                      to ws-seen-invoice(ws-dup-count)
+               else
+                   if not dup-table-overflowed
+                       move ws-true-cnst to ws-dup-overflow-flag
+                       move spaces to error-line
+                       write error-line from ws-dup-overflow-msg
+                         before advancing 1 lines
+                   end-if
+               end-if
            end-if.
       *The SKU field is X(15), so it must be alphanumeric already.
       *The edit is to check to see that is not empty(spaces).
            if emp-sku-code = spaces then
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "sku code cant be empty-spaces"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
            end-if.
       * if the transacation is not numeric
           if emp-transac-amount is not numeric then
-               move ws-true-cnst      to ws-error-flag
-               add 1                  to error-sum giving error-sum
                move "Transaction must be numeric"
-                                      to ws-errors(error-sum)
+                                      to ws-new-error-text
+               perform 210-record-error
+           end-if.
+      *
+      *sets the error flag and appends one reason to ws-errors-tbl,
+      *guarding the subscript so a record that somehow trips more
+      *edits than the table holds cannot write past the last slot.
+       210-record-error.
+           move ws-true-cnst          to ws-error-flag.
+           if error-sum < ws-max-errors
+               add 1 to error-sum
+               move ws-new-error-text to ws-errors(error-sum)
            end-if.
       *
       * moves valid, invalid, and error data validation to error line
        300-valid-data.
-      *    
+      *
            write val-valid-line from emp-record.
-      *      
+           perform 310-accumulate-store-summary.
+           perform 320-write-valid-csv.
+      *
+      *adds this record's amount/count into its store number and
+      *transaction code bucket for the dollar summary report.
+       310-accumulate-store-summary.
+           perform varying ws-sum-idx from 1 by 1
+             until ws-sum-idx > ws-store-count
+               if emp-store-number = ws-sum-store-num(ws-sum-idx)
+                   perform varying ws-sum-code-idx from 1 by 1
+                     until ws-sum-code-idx > 4
+                       if emp-transac-code =
+                         ws-sum-code(ws-sum-idx ws-sum-code-idx)
+                           add 1 to
+                             ws-sum-count(ws-sum-idx ws-sum-code-idx)
+                           add emp-transac-amount to
+                             ws-sum-amount(ws-sum-idx ws-sum-code-idx)
+                           set ws-sum-code-idx to 4
+                       end-if
+                   end-perform
+                   set ws-sum-idx to ws-store-count
+               end-if
+           end-perform.
+      *
+      *builds the comma-delimited copy of valid-file for spreadsheet
+      *loading: transac-code, transac-amount, payment-type,
+      *store-number, invoice-number, sku-code.
+       320-write-valid-csv.
+           move spaces                   to ws-csv-line.
+           move emp-transac-amount       to ws-csv-amount-edit.
+           move 1                        to ws-csv-ptr.
+           string
+               emp-transac-code delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount-edit) delimited by size
+               "," delimited by size
+               emp-payment-type delimited by size
+               "," delimited by size
+               emp-store-number delimited by size
+               "," delimited by size
+               emp-invoice-number delimited by size
+               "," delimited by size
+               function trim(emp-sku-code) delimited by size
+               into ws-csv-line
+               with pointer ws-csv-ptr
+           end-string.
+           write csv-valid-line from ws-csv-line.
+      *
        400-invalid-data.
-      *      
-           write inv-invalid-line from emp-record.
-      *      
+      *
+           move spaces to inv-invalid-line.
+           move emp-record to inv-detail-fields.
+           move spaces to inv-error-reasons.
+           move 1 to ws-err-str-ptr.
+           move space to ws-err-overflow-flag.
+           perform varying ws-err-idx from 1 by 1
+             until ws-err-idx > error-sum
+               if ws-err-idx > 1
+                   string "; " delimited by size
+                     into inv-error-reasons
+                     with pointer ws-err-str-ptr
+                     on overflow
+                         move "Y" to ws-err-overflow-flag
+                   end-string
+               end-if
+               if ws-err-overflow-flag not = "Y"
+                   string function trim(ws-errors(ws-err-idx))
+                     delimited by size
+                     into inv-error-reasons
+                     with pointer ws-err-str-ptr
+                     on overflow
+                         move "Y" to ws-err-overflow-flag
+                   end-string
+               end-if
+           end-perform.
+      *marks the reason list as truncated instead of silently
+      *dropping the tail, on the rare record whose reason text
+      *still overruns inv-error-reasons despite its sizing margin.
+           if ws-err-overflow-flag = "Y"
+               move "...(truncated)" to inv-error-reasons(286:15)
+           end-if.
+           write inv-invalid-line.
+           perform 410-write-invalid-csv.
+      *
+      *builds the comma-delimited copy of invalid-file, same field
+      *layout as 320-write-valid-csv.
+       410-write-invalid-csv.
+           move spaces                   to ws-csv-line.
+           move emp-transac-amount       to ws-csv-amount-edit.
+           move 1                        to ws-csv-ptr.
+           string
+               emp-transac-code delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount-edit) delimited by size
+               "," delimited by size
+               emp-payment-type delimited by size
+               "," delimited by size
+               emp-store-number delimited by size
+               "," delimited by size
+               emp-invoice-number delimited by size
+               "," delimited by size
+               function trim(emp-sku-code) delimited by size
+               into ws-csv-line
+               with pointer ws-csv-ptr
+           end-string.
+           write csv-invalid-line from ws-csv-line.
+      *
        500-error-summary.
       * allows for spaces between the lines
            move spaces to error-line.
@@ -301,5 +1017,58 @@
              ws-total.
       *
            write error-line from ws-error-totals.
+      *
+           perform 650-store-code-summary.
+           perform 660-balance-check.
+      *
+      *prints the per-store, per-transaction-code dollar/count
+      *breakdown so daily sales-by-store can be balanced against
+      *the POS system without a separate pass over valid.out.
+       650-store-code-summary.
+           move spaces to error-line.
+           write error-line before advancing 2 lines.
+           perform varying ws-sum-idx from 1 by 1
+             until ws-sum-idx > ws-store-count
+               perform varying ws-sum-code-idx from 1 by 1
+                 until ws-sum-code-idx > 4
+                   move spaces           to ws-summary-line
+                   move ws-sum-store-num(ws-sum-idx)
+                                         to sl-store-number
+                   move ws-sum-code(ws-sum-idx ws-sum-code-idx)
+                                         to sl-transac-code
+                   move ws-sum-count(ws-sum-idx ws-sum-code-idx)
+                                         to sl-count
+                   move ws-sum-amount(ws-sum-idx ws-sum-code-idx)
+                                         to sl-amount
+                   write error-line from ws-summary-line
+               end-perform
+           end-perform.
+      *
+      *compares the records actually read and their amount total
+      *against the control totals supplied by the upstream POS
+      *extract, and flags an out-of-balance condition instead of
+      *silently reporting totals for what may be a truncated file.
+       660-balance-check.
+           move spaces to error-line.
+           write error-line before advancing 2 lines.
+           if control-totals-available
+               move ws-ctl-expected-recs   to bl-expected-recs
+               move ws-record-number       to bl-actual-recs
+               move ws-ctl-expected-amount to bl-expected-amount
+               move ws-actual-amount-total to bl-actual-amount
+               if ws-ctl-expected-recs = ws-record-number and
+                 ws-ctl-expected-amount = ws-actual-amount-total
+                   move "IN BALANCE" to bl-status
+               else
+                   move "OUT OF BALANCE" to bl-status
+               end-if
+           else
+               move "NO CONTROL REC" to bl-status
+               move 0 to bl-expected-recs
+               move ws-record-number to bl-actual-recs
+               move 0 to bl-expected-amount
+               move ws-actual-amount-total to bl-actual-amount
+           end-if.
+           write error-line from ws-balance-line.
       *
        end program FinalProject-ValidData.
\ No newline at end of file
